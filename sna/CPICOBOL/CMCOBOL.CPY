@@ -0,0 +1,54 @@
+      ***************************************************************
+      * MODULE NAME = CMCOBOL.CPY                                   *
+      *                                                             *
+      * 86F2503 (C) COPYRIGHT IBM CORP. 1990, 1991                  *
+      * LICENSED MATERIAL - PROGRAM PROPERTY OF IBM                 *
+      * ALL RIGHTS RESERVED                                         *
+      *                                                             *
+      * PURPOSE: CPI-COMMUNICATIONS PSEUDONYM FILE - COBOL          *
+      *          COMMON RETURN CODE AND SIDE INFORMATION LAYOUTS    *
+      *          USED BY THE CPI-C SIDE INFORMATION VERBS           *
+      *          (XCMSSI/XCMESI) AND BY CPI-C CONVERSATION VERBS.   *
+      ***************************************************************
+      *
+       01  CM-RETCODE                 PIC 9(4)   COMP-5.
+           88  CM-OK                          VALUE 0.
+
+       01  SIDE-INFO-LEN              PIC 9(9)   COMP-5.
+
+      ***************************************************************
+      * SIDE-INFO-ENTRY - one CPI-C side information table entry    *
+      ***************************************************************
+       01  SIDE-INFO-ENTRY.
+           05  SI-SYM-DEST-NAME       PIC X(8).
+           05  SI-PARTNER-LU-NAME     PIC X(17).
+           05  SI-MODE-NAME           PIC X(8).
+           05  SI-TPN-TYPE            PIC 9(4)   COMP-5.
+               88  SI-APPLICATION-TP         VALUE 0.
+               88  SI-SERVICE-TP             VALUE 1.
+           05  SI-TP-NAME             PIC X(64).
+           05  SI-SECURITY-TYPE       PIC 9(4)   COMP-5.
+               88  SI-SECURITY-NONE          VALUE 0.
+               88  SI-SECURITY-SAME          VALUE 1.
+               88  SI-SECURITY-PROGRAM       VALUE 2.
+           05  SI-USER-ID             PIC X(10).
+           05  SI-PASSWORD            PIC X(10).
+           05  FILLER                 PIC X(5).
+
+      ***************************************************************
+      * CM-CONVERSATION - conversation-related fields used by       *
+      * CPI-C conversation verbs (CMINIT, CMSEND, CMDEAL, etc.)     *
+      ***************************************************************
+       01  CM-CONV-ID                 PIC X(8).
+
+       01  CM-DEALLOCATE-TYPE         PIC 9(4)   COMP-5.
+           88  CM-DEALLOCATE-FLUSH           VALUE 0.
+           88  CM-DEALLOCATE-CONFIRM         VALUE 1.
+           88  CM-DEALLOCATE-ABEND           VALUE 3.
+
+       01  CM-SEND-LENGTH              PIC 9(9)  COMP-5.
+       01  CM-RETURN-CODE               PIC 9(4) COMP-5.
+       01  CM-DATA-RECEIVED             PIC 9(4) COMP-5.
+       01  CM-STATUS-RECEIVED           PIC 9(4) COMP-5.
+       01  CM-REQUEST-TO-SEND-RECEIVED  PIC 9(4) COMP-5.
+      *********************-END COPYBOOK-*******************************
