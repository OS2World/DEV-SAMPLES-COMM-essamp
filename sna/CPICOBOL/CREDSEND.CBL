@@ -0,0 +1,201 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.        CREDSEND.
+      ***************************************************************
+      * THIS PROGRAM IS AN EXAMPLE OF THE FUNCTION AVAILABLE        *
+      * THROUGH THE CPI-C EXTENSIONS PROVIDED.                      *
+      *                                                             *
+      * 86F2503 (C) COPYRIGHT IBM CORP. 1990, 1991                  *
+      * LICENSED MATERIAL - PROGRAM PROPERTY OF IBM                 *
+      * ALL RIGHTS RESERVED                                         *
+      *                                                             *
+      * PURPOSE: OPEN A CPI-C CONVERSATION OVER THE CREDRPT SIDE    *
+      *          INFORMATION (DEFINED BY DEFSIDE) AND TRANSMIT      *
+      *          BSAMPL'S END-OF-RUN AR UPDATE SUMMARY TO NET1.ENLU *
+      *          AS A CREDIT REPORT.                                *
+      *                                                             *
+      * INPUT:   AR-SUMMARY-FILE ("ARSUMRY"), WRITTEN BY BSAMPL'S   *
+      *          900-PRINT-CONTROL-TOTALS AT END OF RUN.            *
+      *                                                             *
+      * OUTPUT:  ONE CPI-C SEND OF THE FORMATTED CREDIT REPORT TO   *
+      *          THE CREDRPT SYMBOLIC DESTINATION.                  *
+      *                                                             *
+      * NOTE:    CREDRPT'S SIDE INFORMATION MUST ALREADY HAVE BEEN  *
+      *          DEFINED BY DEFSIDE BEFORE THIS PROGRAM IS RUN.     *
+      *                                                             *
+      ***************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PS-2.
+       OBJECT-COMPUTER. PS-2.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AR-SUMMARY-FILE ASSIGN TO "ARSUMRY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUMMARY-STATUS.
+       I-O-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+      *****************************************************************
+      *  AR-SUMMARY-FILE  End-of-run AR update summary written by     *
+      *                   BSAMPL, one record, transmitted as-is to    *
+      *                   the CREDRPT symbolic destination.           *
+      *****************************************************************
+       FD  AR-SUMMARY-FILE
+           RECORDING MODE IS F.
+           COPY UUBARSUM.
+
+       WORKING-STORAGE SECTION.
+
+       01  SUMMARY-STATUS          PIC  X(2).
+           88  SUMMARY-FOUND             VALUE "00".
+           88  SUMMARY-NOT-FOUND         VALUE "35".
+
+       01  SYM-DEST-NAME               PIC  X(8)   VALUE "CREDRPT".
+
+       01  CREDIT-REPORT-BUFFER.
+           05  CRB-TITLE               PIC  X(20)  VALUE
+               "DAILY CREDIT REPORT".
+           05  FILLER                  PIC  X(1)   VALUE SPACES.
+           05  CRB-DATE                PIC  9(8).
+           05  FILLER                  PIC  X(1)   VALUE SPACES.
+           05  CRB-TIME                PIC  9(8).
+           05  FILLER                  PIC  X(1)   VALUE SPACES.
+           05  CRB-RECORDS-READ        PIC  9(9).
+           05  FILLER                  PIC  X(1)   VALUE SPACES.
+           05  CRB-RECORDS-UPDATED     PIC  9(9).
+           05  FILLER                  PIC  X(1)   VALUE SPACES.
+           05  CRB-BAL-APPLIED         PIC  -(9)9.
+
+       01  CM-ERROR-DISPLAY-MSG       PIC  X(40)  VALUE SPACES.
+
+      **********************************************
+      * USE THE CPI-COMMUNICATIONS PSEUDONYM FILES *
+      **********************************************
+           COPY CMCOBOL.
+
+       LINKAGE SECTION.
+
+       EJECT
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+      **************************  START OF MAINLINE  *******************
+      ******************************************************************
+       MAINLINE.
+
+           PERFORM 100-GET-AR-SUMMARY
+              THRU 100-EXIT.
+           PERFORM 200-BUILD-REPORT
+              THRU 200-EXIT.
+           PERFORM 300-SEND-REPORT
+              THRU 300-EXIT.
+           PERFORM CLEANUP
+              THRU CLEANUP-EXIT.
+           STOP RUN.
+      ******************************************************************
+      ***************************  END OF MAINLINE  ********************
+      ******************************************************************
+      *
+       100-GET-AR-SUMMARY.
+           OPEN INPUT AR-SUMMARY-FILE.
+           IF SUMMARY-NOT-FOUND
+               MOVE "AR SUMMARY FILE NOT FOUND - RUN BSAMPL FIRST"
+                    TO CM-ERROR-DISPLAY-MSG
+               PERFORM CLEANUP
+                  THRU CLEANUP-EXIT
+           END-IF.
+           READ AR-SUMMARY-FILE
+               AT END
+                   MOVE "AR SUMMARY FILE IS EMPTY - RUN BSAMPL FIRST"
+                        TO CM-ERROR-DISPLAY-MSG
+                   PERFORM CLEANUP
+                      THRU CLEANUP-EXIT
+           END-READ.
+           CLOSE AR-SUMMARY-FILE.
+
+      *******   AN INTERRUPTED BSAMPL RUN (A REAL SRPI/SERVER FAILURE,
+      *******     NOT A NORMAL END OF RUN) LEFT ONLY A PARTIAL DAY'S
+      *******     TOTALS BEHIND - DO NOT TRANSMIT THOSE AS FINAL
+           IF ARS-INTERRUPTED
+               MOVE "AR SUMMARY IS FROM AN INTERRUPTED BSAMPL RUN"
+                    TO CM-ERROR-DISPLAY-MSG
+               PERFORM CLEANUP
+                  THRU CLEANUP-EXIT
+           END-IF.
+       100-EXIT.
+           EXIT.
+      *
+       200-BUILD-REPORT.
+           MOVE ARS-DATE            TO CRB-DATE.
+           MOVE ARS-TIME            TO CRB-TIME.
+           MOVE ARS-RECORDS-READ    TO CRB-RECORDS-READ.
+           MOVE ARS-RECORDS-UPDATED TO CRB-RECORDS-UPDATED.
+           MOVE ARS-BAL-APPLIED     TO CRB-BAL-APPLIED.
+       200-EXIT.
+           EXIT.
+      *
+       300-SEND-REPORT.
+           CALL "CMINIT"  USING  CM-CONV-ID
+                                  SYM-DEST-NAME
+                                  CM-RETURN-CODE.
+           IF CM-RETURN-CODE NOT = 0
+               MOVE "FAILURE TO INITIALIZE CPI-C CONVERSATION"
+                    TO CM-ERROR-DISPLAY-MSG
+               PERFORM CLEANUP
+                  THRU CLEANUP-EXIT
+           END-IF.
+
+           MOVE LENGTH OF CREDIT-REPORT-BUFFER TO CM-SEND-LENGTH.
+           CALL "CMSEND"  USING  CM-CONV-ID
+                                  CREDIT-REPORT-BUFFER
+                                  CM-SEND-LENGTH
+                                  CM-REQUEST-TO-SEND-RECEIVED
+                                  CM-RETURN-CODE.
+           IF CM-RETURN-CODE NOT = 0
+               MOVE "FAILURE TO SEND CREDIT REPORT"
+                    TO CM-ERROR-DISPLAY-MSG
+               PERFORM CLEANUP
+                  THRU CLEANUP-EXIT
+           END-IF.
+
+           SET CM-DEALLOCATE-FLUSH TO TRUE.
+           CALL "CMSDT"  USING  CM-CONV-ID
+                                 CM-DEALLOCATE-TYPE
+                                 CM-RETURN-CODE.
+           IF CM-RETURN-CODE NOT = 0
+               MOVE "FAILURE TO SET CPI-C DEALLOCATE TYPE"
+                    TO CM-ERROR-DISPLAY-MSG
+               PERFORM CLEANUP
+                  THRU CLEANUP-EXIT
+           END-IF.
+
+           CALL "CMDEAL"  USING  CM-CONV-ID
+                                  CM-RETURN-CODE.
+           IF CM-RETURN-CODE NOT = 0
+               MOVE "FAILURE TO DEALLOCATE CPI-C CONVERSATION"
+                    TO CM-ERROR-DISPLAY-MSG
+               PERFORM CLEANUP
+                  THRU CLEANUP-EXIT
+           ELSE
+               DISPLAY "CREDIT REPORT SENT TO " SYM-DEST-NAME
+           END-IF.
+       300-EXIT.
+           EXIT.
+      *
+      ***********************************************
+      * DISPLAY EXECUTION COMPLETE OR ERROR MESSAGE *
+      ***********************************************
+       CLEANUP.
+           IF CM-ERROR-DISPLAY-MSG = SPACES
+               DISPLAY "PROGRAM: CREDSEND EXECUTION COMPLETE"
+           ELSE
+               DISPLAY "CREDSEND PROGRAM - ", CM-ERROR-DISPLAY-MSG,
+                       " RC= ", CM-RETURN-CODE.
+           STOP RUN.
+       CLEANUP-EXIT. EXIT.
+      *****************************************************************
