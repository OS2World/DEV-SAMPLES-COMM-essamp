@@ -16,11 +16,21 @@
       * OUTPUT:  CPI-C SIDE INFORMATION TABLE IS UPDATED TO         *
       *          REFLECT INPUT STRUCTURE.                           *
       *                                                             *
-      * NOTE:    FOR THIS SAMPLE PROGRAM, THE KEY FIELD (TEST-KEY), *
-      *          SUPPORTING THE OS/2 EE & ES COMMUNICATIONS MANAGER *
-      *          KEYLOCK FEATURE, IS SET TO SPACES.  AS A RESULT,   *
-      *          THIS PROGRAM WILL RUN SUCCESSFULLY ONLY WHEN       *
-      *          THE KEYLOCK FEATURE IS NOT SECURED.                *
+      * NOTE:    DEST-TABLE (BELOW) DRIVES SIDE-INITIALIZE AND       *
+      *          SIDE-DISPLAY, AND HAS ROOM FOR UP TO 8 SYMBOLIC     *
+      *          DESTINATIONS.  REPLACE ONE OF DEST-TABLE-DATA'S     *
+      *          UNUSED FILLER BLOCKS WITH A NEW DESTINATION'S FOUR  *
+      *          VALUEs *AND* BUMP DEST-TABLE-SIZE TO DEFINE IT --   *
+      *          CREDRPT NO LONGER NEEDS TO BE THE ONLY ENTRY.       *
+      *                                                             *
+      * NOTE:    THE KEY FIELD (TEST-KEY), SUPPORTING THE OS/2 EE &  *
+      *          ES COMMUNICATIONS MANAGER KEYLOCK FEATURE, IS READ  *
+      *          FROM THE COMMAND LINE PARAMETER RATHER THAN BEING   *
+      *          HARDCODED TO SPACES.  RUN DEFSIDE WITH THE SITE'S   *
+      *          KEYLOCK KEY AS ITS PARAMETER TO CREATE OR DISPLAY A *
+      *          KEYLOCK-PROTECTED SIDE INFORMATION ENTRY; RUN IT    *
+      *          WITH NO PARAMETER TO GET THE OLD UNSECURED (ALL     *
+      *          SPACES) BEHAVIOR.                                   *
       *                                                             *
       ***************************************************************
       *
@@ -40,7 +50,47 @@
        01  TEST-KEY                   PIC  X(1)   VALUE SPACES.
        01  TEST-ENTRY-NUMBER          PIC  9(9)   VALUE 0 COMP-4.
 
-       01  CM-ERROR-DISPLAY-MSG       PIC  X(40)  VALUE SPACES.
+       01  ENTRY-STATUS             PIC X(1)  VALUE "Y".
+           88  ENTRY-OK                   VALUE "Y".
+           88  ENTRY-FAILED               VALUE "N".
+       01  RUN-STATUS                PIC X(1)  VALUE "Y".
+           88  ALL-ENTRIES-OK             VALUE "Y".
+           88  SOME-ENTRY-FAILED           VALUE "N".
+
+      ***************************************************************
+      * DEST-TABLE - symbolic destinations this run of DEFSIDE will *
+      * define/display.  One FILLER line per destination:           *
+      * SYM-NAME(8) PARTNER-LU-NAME(17) TP-NAME(64) MODE-NAME(8).    *
+      * TP-NAME IS SIZED TO MATCH SI-TP-NAME (CMCOBOL.CPY) SO A      *
+      * LONG PARTNER TP NAME IS NOT SILENTLY TRUNCATED.              *
+      * DEST-ENTRY IS DECLARED OCCURS 8 TIMES (ROOM TO GROW) BUT     *
+      * ONLY THE FIRST DEST-TABLE-SIZE ENTRIES ARE ACTUALLY USED.    *
+      * TO ADD A DESTINATION: REPLACE ONE OF THE "UNUSED" FILLER     *
+      * BLOCKS BELOW WITH ITS FOUR VALUEs AND BUMP DEST-TABLE-SIZE   *
+      * (UP TO 8) -- THE OCCURS 8 TIMES ON DEST-TABLE ITSELF NEVER   *
+      * HAS TO CHANGE, SO IT CAN'T GET OUT OF SYNC WITH THE DATA.    *
+      ***************************************************************
+       01  DEST-TABLE-DATA.
+           05  FILLER              PIC X(8)  VALUE "CREDRPT".
+           05  FILLER              PIC X(17) VALUE "NET1.ENLU".
+           05  FILLER              PIC X(64) VALUE "CREDRPT".
+           05  FILLER              PIC X(8)  VALUE "#INTER".
+           05  FILLER              PIC X(8)  VALUE "DEBTRPT".
+           05  FILLER              PIC X(17) VALUE "NET1.ENLU".
+           05  FILLER              PIC X(64) VALUE "DEBTRPT".
+           05  FILLER              PIC X(8)  VALUE "#INTER".
+      *******   UNUSED ENTRIES (3 THROUGH 8) - REPLACE ONE OF THESE
+      *******     BLOCKS TO ADD A DESTINATION
+           05  FILLER              PIC X(97) VALUE SPACES
+                                    OCCURS 6 TIMES.
+       01  DEST-TABLE REDEFINES DEST-TABLE-DATA.
+           05  DEST-ENTRY          OCCURS 8 TIMES
+                                    INDEXED BY DEST-IDX.
+               10  DEST-SYM-NAME       PIC X(8).
+               10  DEST-PARTNER-LU     PIC X(17).
+               10  DEST-TP-NAME        PIC X(64).
+               10  DEST-MODE-NAME      PIC X(8).
+       77  DEST-TABLE-SIZE            PIC 9(4)  VALUE 2.
 
       **********************************************
       * USE THE CPI-COMMUNICATIONS PSEUDONYM FILES *
@@ -57,10 +107,22 @@
       ******************************************************************
        MAINLINE.
 
-           PERFORM SIDE-INITIALIZE
-              THRU SIDE-INITIALIZE-EXIT.
-           PERFORM SIDE-DISPLAY
-              THRU SIDE-DISPLAY-EXIT.
+           ACCEPT TEST-KEY FROM COMMAND-LINE.
+      *******   ONE ENTRY'S FAILURE MUST NOT STOP THE OTHER SYMBOLIC
+      *******     DESTINATIONS IN DEST-TABLE FROM BEING SET UP AND
+      *******     VERIFIED - LOG IT AND CONTINUE TO THE NEXT ENTRY
+           PERFORM VARYING DEST-IDX FROM 1 BY 1
+                     UNTIL DEST-IDX > DEST-TABLE-SIZE
+               PERFORM SIDE-INITIALIZE
+                  THRU SIDE-INITIALIZE-EXIT
+               IF ENTRY-OK
+                   PERFORM SIDE-DISPLAY
+                      THRU SIDE-DISPLAY-EXIT
+               END-IF
+               IF ENTRY-FAILED
+                   SET SOME-ENTRY-FAILED TO TRUE
+               END-IF
+           END-PERFORM.
            PERFORM CLEANUP
               THRU CLEANUP-EXIT.
            STOP RUN.
@@ -69,17 +131,18 @@
       ******************************************************************
       *
        SIDE-INITIALIZE.
+           SET ENTRY-OK TO TRUE.
            INITIALIZE SIDE-INFO-ENTRY REPLACING NUMERIC BY 0
                                            ALPHABETIC BY " ".
-           MOVE "CREDRPT" TO SI-SYM-DEST-NAME.
+           MOVE DEST-SYM-NAME (DEST-IDX) TO SI-SYM-DEST-NAME.
       ******************************************************************
-      * CHANGE THE SI-PARTNER-LU-NAME TO MATCH YOUR CONFIGURATION      *
+      * CHANGE DEST-TABLE-DATA (ABOVE) TO MATCH YOUR CONFIGURATION     *
       ******************************************************************
-           MOVE "NET1.ENLU" TO SI-PARTNER-LU-NAME.
+           MOVE DEST-PARTNER-LU (DEST-IDX) TO SI-PARTNER-LU-NAME.
            SET SI-APPLICATION-TP TO TRUE.
-           MOVE "CREDRPT " TO SI-TP-NAME.
-           MOVE "#INTER" TO SI-MODE-NAME.
-           MOVE 124 TO SIDE-INFO-LEN.
+           MOVE DEST-TP-NAME (DEST-IDX) TO SI-TP-NAME.
+           MOVE DEST-MODE-NAME (DEST-IDX) TO SI-MODE-NAME.
+           MOVE LENGTH OF SIDE-INFO-ENTRY TO SIDE-INFO-LEN.
            SET SI-SECURITY-NONE TO TRUE.
            CALL "XCMSSI"  USING  TEST-KEY
                           SIDE-INFO-ENTRY
@@ -87,12 +150,13 @@
                           CM-RETCODE.
       *
            IF CM-OK
-             DISPLAY "SIDE-INFO CREATED"
+             DISPLAY "SIDE-INFO CREATED FOR "
+                     DEST-SYM-NAME (DEST-IDX)
            ELSE
-              MOVE "FAILURE TO CREATE SIDE-INFO"
-                   TO CM-ERROR-DISPLAY-MSG
-              PERFORM CLEANUP
-                 THRU CLEANUP-EXIT
+              SET ENTRY-FAILED TO TRUE
+              DISPLAY "DEFSIDE PROGRAM - FAILURE TO CREATE SIDE-INFO"
+                      " FOR " DEST-SYM-NAME (DEST-IDX)
+                      " RC= " CM-RETCODE
            END-IF.
        SIDE-INITIALIZE-EXIT. EXIT.
       *****************************************************************
@@ -103,8 +167,8 @@
            INITIALIZE SIDE-INFO-ENTRY REPLACING NUMERIC BY 0
                                            ALPHABETIC BY " ".
            DISPLAY "EXTRACTING NEWLY DEFINED SIDE INFORMATION".
-           MOVE "CREDRPT" TO SI-SYM-DEST-NAME.
-           MOVE 124 TO SIDE-INFO-LEN.
+           MOVE DEST-SYM-NAME (DEST-IDX) TO SI-SYM-DEST-NAME.
+           MOVE LENGTH OF SIDE-INFO-ENTRY TO SIDE-INFO-LEN.
            CALL "XCMESI"  USING TEST-ENTRY-NUMBER
                                 SI-SYM-DEST-NAME
                                 SIDE-INFO-ENTRY
@@ -119,10 +183,10 @@
             DISPLAY "PARTNER LU NAME = " SI-PARTNER-LU-NAME
             DISPLAY "MODE NAME       = " SI-MODE-NAME
           ELSE
-            MOVE "FAILURE DURING SIDE-INFO DISPLAY"
-                  TO CM-ERROR-DISPLAY-MSG
-            PERFORM CLEANUP
-            THRU CLEANUP-EXIT
+            SET ENTRY-FAILED TO TRUE
+            DISPLAY "DEFSIDE PROGRAM - FAILURE DURING SIDE-INFO"
+                    " DISPLAY FOR " DEST-SYM-NAME (DEST-IDX)
+                    " RC= " CM-RETCODE
           END-IF.
         SIDE-DISPLAY-EXIT. EXIT.
       ***********************************************
@@ -130,12 +194,12 @@
       * NOTE: CREDRPT WILL DEALLOCATE CONVERSATION  *
       ***********************************************
         CLEANUP.
-           IF CM-ERROR-DISPLAY-MSG  = SPACES
+           IF ALL-ENTRIES-OK
                DISPLAY "PROGRAM: DEFSIDE EXECUTION COMPLETE"
            ELSE
-               DISPLAY "DEFSIDE PROGRAM - ",
-                       CM-ERROR-DISPLAY-MSG, " RC= ", CM-RETCODE.
-           STOP RUN.
+               DISPLAY "DEFSIDE PROGRAM - COMPLETED WITH ERRORS ON ",
+                       "ONE OR MORE DEST-TABLE ENTRIES - SEE ABOVE"
+           END-IF.
        CLEANUP-EXIT. EXIT.
       *****************************************************************
 
\ No newline at end of file
