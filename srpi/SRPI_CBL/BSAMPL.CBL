@@ -31,7 +31,106 @@
        ID DIVISION.
          PROGRAM-ID. BSAMPL.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT DIAGNOSTIC-FILE ASSIGN TO "BSAMPDIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DIAGNOSTIC-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "BSAMPCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+           SELECT AR-SUMMARY-FILE ASSIGN TO "ARSUMRY"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+      *****************************************************************
+      *  EXCEPTION-FILE   Listing of CUSTOMER-RECORDs that BSAMPL      *
+      *                   declined to send to BFUNC2 (update accounts  *
+      *                   receivable), with the reason why.            *
+      *****************************************************************
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05 EXC-NAME             PIC X(25).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 EXC-ACCT             PIC X(16).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 EXC-BAL              PIC -(9)9.
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 EXC-REASON           PIC X(25).
+
+      *****************************************************************
+      *  AUDIT-FILE       Audit trail of every BFUNC2 (update accounts *
+      *                   receivable) request logged via QPALOG, keyed *
+      *                   by CUSTOMER-ACCT and dated/timed, with the   *
+      *                   requesting operator, so a run can answer     *
+      *                   "who changed this balance and when" on its   *
+      *                   own after the fact.                          *
+      *****************************************************************
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05 AUD-DATE             PIC 9(8).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 AUD-TIME             PIC 9(8).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 AUD-ACCT             PIC X(16).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 AUD-OPER             PIC X(8).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 AUD-ACTION           PIC X(25)  VALUE
+                                      "UPDATE ACCOUNTS RECEIVBL".
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 AUD-BAL              PIC -(9)9.
+
+      *****************************************************************
+      *  DIAGNOSTIC-FILE  Server/SRPI failure diagnostics, written     *
+      *                   whenever a SENDREQUEST comes back with a bad *
+      *                   SRPI return code or an unexpected server     *
+      *                   return code, so a failed run can be triaged. *
+      *****************************************************************
+       FD  DIAGNOSTIC-FILE
+           RECORDING MODE IS F.
+       01  DIAGNOSTIC-RECORD.
+           05 DIA-ACCT             PIC X(16).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 DIA-SERVRC           PIC 9(9).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 DIA-RETCOD           PIC -(9)9.
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 DIA-DATE             PIC 9(8).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 DIA-TIME             PIC 9(8).
+
+      *****************************************************************
+      *  RESTART-FILE     Checkpoint/restart file. One RESTART-RECORD  *
+      *                   is written after every account successfully  *
+      *                   updated via BFUNC2, holding its CUSTOMER-ACCT*
+      *                   so a rerun can skip forward past accounts    *
+      *                   already posted instead of double-updating.   *
+      *****************************************************************
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD          PIC X(16).
+
+      *****************************************************************
+      *  AR-SUMMARY-FILE  End-of-run AR update summary (control        *
+      *                   totals from 900-PRINT-CONTROL-TOTALS), one   *
+      *                   record per run, for the CREDSEND CPI-C       *
+      *                   driver to pick up and transmit to CREDRPT.   *
+      *****************************************************************
+       FD  AR-SUMMARY-FILE
+           RECORDING MODE IS F.
+           COPY UUBARSUM.
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -69,30 +168,61 @@
        01  BRETCOD            PIC S9(9)    COMP-5.
 
        01  BQPARMS-RECORD.
-           05 QPAFLAGS         PIC X(1).
+           05 QPAFLAGS         PIC 9(2)     COMP-5.
            05 QPAOPER          PIC X(8).
 
+        COPY UUBCUST.
+
       *****************************************************************
       *             Working Storage Section                           *
       *****************************************************************
-      *  CUSTOMER-RECORD  Customer Record                             *
-      *  CUSTOMER-NAME    Customer Name                               *
-      *  CUSTOMER-ADDR    Street Address                              *
-      *  CUSTOMER-CITY    City                                        *
-      *  CUSTOMER-STAT    State                                       *
-      *  CUSTOMER-ZIP     Zip Code                                    *
-      *  CUSTOMER-ACCT    Account Number                              *
-      *  CUSTOMER-BAL     Balance                                     *
-      *****************************************************************
-
-       01  CUSTOMER-RECORD.
-           05 CUSTOMER-NAME    PIC X(25).
-           05 CUSTOMER-ADDR    PIC X(25).
-           05 CUSTOMER-CITY    PIC X(15).
-           05 CUSTOMER-STAT    PIC X(15).
-           05 CUSTOMER-ZIP     PIC X(9).
-           05 CUSTOMER-ACCT    PIC X(16).
-           05 CUSTOMER-BAL     PIC S9(9) COMP-5.
+      *  CONTROL-TOTALS      End-of-run reconciliation counters    *
+      *  RECORDS-READ        Count of CUSTOMER-RECORDs received    *
+      *  RECORDS-UPDATED     Count of accounts receivable updates  *
+      *  BAL-APPLIED         Total of CUSTOMER-BAL applied         *
+      *****************************************************************
+
+       01  CONTROL-TOTALS.
+           05 RECORDS-READ     PIC S9(9) COMP-5 VALUE 0.
+           05 RECORDS-UPDATED  PIC S9(9) COMP-5 VALUE 0.
+           05 BAL-APPLIED      PIC S9(9) COMP-5 VALUE 0.
+
+      *****************************************************************
+      *  RESTART-STATUS    FILE STATUS for RESTART-FILE             *
+      *  AUDIT-STATUS      FILE STATUS for AUDIT-FILE                *
+      *  EXCEPTION-STATUS  FILE STATUS for EXCEPTION-FILE             *
+      *  DIAGNOSTIC-STATUS FILE STATUS for DIAGNOSTIC-FILE            *
+      *  RESTART-ACCT      Last checkpointed CUSTOMER-ACCT, if any  *
+      *  SKIPPING-SW       'Y' while skipping forward to the        *
+      *                       checkpointed account on a restarted run  *
+      *****************************************************************
+       01  RESTART-STATUS      PIC XX.
+       01  AUDIT-STATUS        PIC XX.
+       01  EXCEPTION-STATUS    PIC XX.
+       01  DIAGNOSTIC-STATUS   PIC XX.
+       01  RESTART-ACCT        PIC X(16) VALUE SPACES.
+       01  SKIPPING-SW         PIC X(1)  VALUE "N".
+           88 SKIP-TO-RESTART            VALUE "Y".
+           88 NOT-SKIPPING                VALUE "N".
+
+      *****************************************************************
+      *  ACCT-VALID-SW     'Y' if CUSTOMER-ACCT passed edit         *
+      *                       checking; 'N' if it should be rejected   *
+      *                       (blank or containing unprintable/binary  *
+      *                       garbage) rather than sent to BFUNC2.     *
+      *  VAL-IDX           Working subscript for the edit check     *
+      *****************************************************************
+       01  ACCT-VALID-SW       PIC X(1)  VALUE "Y".
+           88 ACCT-VALID                 VALUE "Y".
+           88 ACCT-INVALID               VALUE "N".
+       01  VAL-IDX             PIC 9(4)  COMP-5.
+
+      *****************************************************************
+      *  QPAFLAGS-LOGCOM   QPACOM and QPALOG OR'd together, so the  *
+      *                       update-accounts-receivable request also *
+      *                       asks the server to log the transaction. *
+      *****************************************************************
+       77  QPAFLAGS-LOGCOM PIC 9(4)     COMP-5.
 
         COPY UUBCPRB.
       ***********************-PSEUDOCODE-******************************
@@ -110,10 +240,67 @@
        PROCEDURE DIVISION.
        100-MAIN.
 
+      *******   OPEN THE AR SUMMARY FILE - FRESH EVERY RUN (IT HOLDS
+      *******     ONLY THIS RUN'S END-OF-RUN TOTALS, NOT PER-ACCOUNT
+      *******     HISTORY, SO IT IS NOT RESTART-SENSITIVE)
+           OPEN OUTPUT AR-SUMMARY-FILE.
+
+      *******   OPEN THE AUDIT TRAIL FOR APPENDING SO IT ANSWERS
+      *******     "WHO CHANGED THIS BALANCE AND WHEN" ACROSS RUNS,
+      *******     NOT JUST FOR TODAY'S RUN. IF AUDITTRL DOESN'T EXIST
+      *******     YET, OPEN EXTEND CAN'T CREATE IT - FALL BACK TO
+      *******     OPEN OUTPUT TO CREATE IT THE FIRST TIME.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      *******   CHECK FOR A CHECKPOINT FROM A PRIOR, INTERRUPTED RUN
+      *******     AND, IF ONE EXISTS, SKIP FORWARD PAST IT
+           PERFORM 400-GET-RESTART-POINT.
+
+      *******   ON A RESTARTED RUN, APPEND TO THE EXCEPTION LISTING AND
+      *******     THE SERVER/SRPI FAILURE DIAGNOSTICS FILE INSTEAD OF
+      *******     TRUNCATING THEM - THE PRIOR, INTERRUPTED RUN'S ROWS
+      *******     FOR ACCOUNTS BEFORE THE CHECKPOINT ARE STILL THE ONLY
+      *******     RECORD OF THOSE ACCOUNTS AND MUST NOT BE DESTROYED.
+      *******     ON A NORMAL (NON-RESTART) RUN, BOTH ARE FRESH AS
+      *******     BEFORE. IF EITHER FILE DOESN'T EXIST YET, OPEN EXTEND
+      *******     CAN'T CREATE IT - FALL BACK TO OPEN OUTPUT.
+           IF SKIP-TO-RESTART
+              OPEN EXTEND EXCEPTION-FILE
+              IF EXCEPTION-STATUS NOT = "00"
+                 OPEN OUTPUT EXCEPTION-FILE
+              END-IF
+              OPEN EXTEND DIAGNOSTIC-FILE
+              IF DIAGNOSTIC-STATUS NOT = "00"
+                 OPEN OUTPUT DIAGNOSTIC-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT EXCEPTION-FILE
+              OPEN OUTPUT DIAGNOSTIC-FILE
+           END-IF.
+
+      *******   REOPEN THE RESTART FILE FOR APPENDING THIS RUN'S
+      *******     CHECKPOINTS. IF BSAMPCKP DOESN'T EXIST YET (THE
+      *******     VERY FIRST RUN, OR ONE WHERE AN OPERATOR REMOVED
+      *******     THE CHECKPOINT FILE), OPEN EXTEND RETURNS FILE
+      *******     STATUS "35" AND DOES NOT CREATE THE FILE - FALL
+      *******     BACK TO OPEN OUTPUT SO THIS RUN'S CHECKPOINTS ARE
+      *******     STILL WRITTEN AND A RESTART HAS SOMETHING TO SKIP
+      *******     FORWARD TO.
+           OPEN EXTEND RESTART-FILE.
+           IF RESTART-STATUS NOT = "00"
+              OPEN OUTPUT RESTART-FILE
+           END-IF.
 
       *******   SET PROCESSING OPTION = COMMIT TRANSACTION
            MOVE QPACOM TO QPAFLAGS.
 
+      *******   BUILD THE COMMIT+LOG FLAGS USED ON THE UPDATE
+      *******     ACCOUNTS RECEIVABLE REQUEST
+           ADD QPACOM QPALOG GIVING QPAFLAGS-LOGCOM.
+
       *******   SET REQUESTING OPERATOR ID
            MOVE BOPER TO QPAOPER.
 
@@ -128,6 +315,30 @@
            PERFORM 200-INIT-AND-SEND UNTIL
              ((UERSERVRC  EQUAL BLSTR) OR (BRETCOD NOT EQUAL UERERROK)).
 
+      *******   PRINT THE END-OF-RUN CONTROL TOTALS
+           PERFORM 900-PRINT-CONTROL-TOTALS.
+
+      *******   CLOSE THE EXCEPTION LISTING, THE AUDIT TRAIL, THE
+      *******     SERVER/SRPI FAILURE DIAGNOSTICS FILE, THE
+      *******     RESTART FILE, AND THE AR SUMMARY FILE
+           CLOSE EXCEPTION-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE DIAGNOSTIC-FILE.
+           CLOSE RESTART-FILE.
+
+      *******   THE RUN COMPLETED CLEANLY (NORMAL LAST-RECORD SIGNAL,
+      *******     NOT A REAL SRPI/SERVER FAILURE) - CLEAR THE
+      *******     CHECKPOINT FILE SO THE NEXT NORMAL RUN DOESN'T SKIP
+      *******     FORWARD PAST TODAY'S ACCOUNTS. ON A REAL FAILURE,
+      *******     LEAVE THIS RUN'S CHECKPOINTS IN PLACE SO A RESTART
+      *******     PICKS UP WHERE THIS RUN LEFT OFF.
+           IF BRETCOD = UERERROK
+              OPEN OUTPUT RESTART-FILE
+              CLOSE RESTART-FILE
+           END-IF.
+
+           CLOSE AR-SUMMARY-FILE.
+
        STOP RUN.
 
        100-EXIT.
@@ -189,13 +400,51 @@
       *******   RETURN SRPI RETURN CODE TO MAIN
            MOVE UERRETCODE TO BRETCOD.
 
+      *******   IF A REAL SERVER/SRPI FAILURE OCCURRED (NOT THE
+      *******     NORMAL LAST-RECORD SIGNAL), LOG IT FOR TRIAGE
+           IF BRETCOD NOT = UERERROK
+              OR (UERSERVRC NOT = BRCOK AND UERSERVRC NOT = BLSTR)
+              PERFORM 300-WRITE-DIAGNOSTIC
+           END-IF.
+
       *******   IF THE SRPI RETURN CODE IS GOOD
            IF BRETCOD = UERERROK
 
       *******   IF THE SERVER RETURN CODE IS GOOD
              IF UERSERVRC = BRCOK
 
+      *******   IF WE ARE SKIPPING FORWARD TO THE CHECKPOINTED
+      *******     ACCOUNT ON A RESTARTED RUN, BYPASS THIS RECORD
+      *******     WITHOUT RE-VALIDATING, RE-REPORTING, OR RE-COUNTING
+      *******     IT AS READ - IT WAS ALREADY COUNTED (AND, IF INVALID
+      *******     OR NOT POSITIVE, ALREADY LISTED ON THE EXCEPTION
+      *******     REPORT) ON THE PRIOR, INTERRUPTED RUN. PROCESSING
+      *******     RESUMES NORMALLY, INCLUDING THE RECORDS-READ COUNT,
+      *******     WITH THE RECORD AFTER THE MATCH.
+               IF SKIP-TO-RESTART
+                  IF CUSTOMER-ACCT = RESTART-ACCT
+                     SET NOT-SKIPPING TO TRUE
+                  END-IF
+               ELSE
+
+      *******   COUNT THE CUSTOMER RECORD AS READ
+               ADD 1 TO RECORDS-READ
+
+      *******   VALIDATE THE ACCOUNT NUMBER BEFORE IT GOES ANY
+      *******     FURTHER TOWARD THE UPDATE ACCOUNTS RECEIVABLE CALL
+               PERFORM 250-VALIDATE-ACCT
+
+      *******   A MALFORMED OR BLANK ACCOUNT IS REJECTED ONTO THE
+      *******     EXCEPTION LISTING INSTEAD OF BEING FORWARDED
+               IF ACCT-INVALID
+                  MOVE CUSTOMER-NAME TO EXC-NAME
+                  MOVE CUSTOMER-ACCT TO EXC-ACCT
+                  MOVE CUSTOMER-BAL  TO EXC-BAL
+                  MOVE "INVALID ACCOUNT NUMBER" TO EXC-REASON
+                  WRITE EXCEPTION-RECORD
+
       *******   IF THE ACCOUNT BALANCE IS POSITIVE
+               ELSE
                IF CUSTOMER-BAL > 0
 
       *******   SET CPRB FUNCTION = UPDATE ACCOUNTS RECEIVABLE
@@ -207,18 +456,203 @@
       *******   SET CPRB REQUEST DATA = CUSTOMER RECORD
                   SET UERQDATAAD TO ADDRESS OF CUSTOMER-RECORD
 
+      *******   TURN ON THE LOG-THE-TRANSACTION FLAG FOR THIS REQUEST
+                  MOVE QPAFLAGS-LOGCOM TO QPAFLAGS
+
       *******   UPDATE THE ACCOUNTS RECEIVABLE
       *******     FILE <SENDREQUEST>
 
                   CALL '__SENDREQUEST' USING UERCPRB
 
+      *******   RESTORE THE NORMAL COMMIT-ONLY PROCESSING FLAGS
+                  MOVE QPACOM TO QPAFLAGS
 
       *******   RETURN SRPI RETURN CODE TO MAIN
-                  MOVE UERRETCODE TO BRETCOD.
+                  MOVE UERRETCODE TO BRETCOD
+
+      *******   LOG A DIAGNOSTIC RECORD IF THE UPDATE FAILED
+                  IF BRETCOD NOT = UERERROK OR UERSERVRC NOT = BRCOK
+                     PERFORM 300-WRITE-DIAGNOSTIC
+                  END-IF
+
+      *******   IF THE UPDATE WAS ACCEPTED, ADD TO THE CONTROL TOTALS
+      *******     AND RECORD IT ON THE AUDIT TRAIL
+                  IF BRETCOD = UERERROK AND UERSERVRC = BRCOK
+                     ADD 1 TO RECORDS-UPDATED
+                     ADD CUSTOMER-BAL TO BAL-APPLIED
+                     MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+                     MOVE FUNCTION CURRENT-DATE(9:8) TO AUD-TIME
+                     MOVE CUSTOMER-ACCT TO AUD-ACCT
+                     MOVE QPAOPER TO AUD-OPER
+                     MOVE CUSTOMER-BAL TO AUD-BAL
+                     WRITE AUDIT-RECORD
+
+      *******   CHECKPOINT THIS ACCOUNT AS THE LAST ONE COMMITTED
+                     MOVE CUSTOMER-ACCT TO RESTART-RECORD
+                     WRITE RESTART-RECORD
+                  END-IF
+
+      *******   THE BALANCE ISN'T POSITIVE - LIST IT ON THE
+      *******     EXCEPTION REPORT INSTEAD OF UPDATING IT
+               ELSE
+                  MOVE CUSTOMER-NAME TO EXC-NAME
+                  MOVE CUSTOMER-ACCT TO EXC-ACCT
+                  MOVE CUSTOMER-BAL  TO EXC-BAL
+                  MOVE "BALANCE NOT POSITIVE" TO EXC-REASON
+                  WRITE EXCEPTION-RECORD
+               END-IF
+               END-IF
+               END-IF
+             END-IF
+           END-IF.
 
        200-INIT-AND-SEND-EXIT.
 
            EXIT.
 
+      ***********************-PSEUDOCODE-******************************
+      *                     PROC (VALIDATE-ACCT)                      *
+      *                    1. REJECT A BLANK CUSTOMER-ACCT            *
+      *                    1. REJECT A CUSTOMER-ACCT CONTAINING ANY   *
+      *                          CHARACTER THAT ISN'T ALPHANUMERIC OR *
+      *                          A SPACE (GARBLED/BINARY DATA)        *
+      *                     ENDPROC (VALIDATE-ACCT)                   *
+      *********************-END PSEUDOCODE-****************************
+
+       250-VALIDATE-ACCT.
+
+           SET ACCT-VALID TO TRUE.
+
+           IF CUSTOMER-ACCT = SPACES OR CUSTOMER-ACCT = LOW-VALUES
+              SET ACCT-INVALID TO TRUE
+           ELSE
+              PERFORM VARYING VAL-IDX FROM 1 BY 1
+                      UNTIL VAL-IDX > 16 OR ACCT-INVALID
+                 IF CUSTOMER-ACCT(VAL-IDX:1) NOT ALPHABETIC-UPPER
+                    AND CUSTOMER-ACCT(VAL-IDX:1) NOT ALPHABETIC-LOWER
+                    AND CUSTOMER-ACCT(VAL-IDX:1) NOT NUMERIC
+                    AND CUSTOMER-ACCT(VAL-IDX:1) NOT = SPACE
+                    SET ACCT-INVALID TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       250-VALIDATE-ACCT-EXIT.
+
+           EXIT.
+
+      ***********************-PSEUDOCODE-******************************
+      *                     PROC (WRITE-DIAGNOSTIC)                   *
+      *                    1. MOVE ACCOUNT, SERVER RETURN CODE,       *
+      *                          SRPI RETURN CODE, AND THE CURRENT    *
+      *                          DATE/TIME TO THE DIAGNOSTIC RECORD   *
+      *                    1. WRITE THE DIAGNOSTIC RECORD             *
+      *                     ENDPROC (WRITE-DIAGNOSTIC)                *
+      *********************-END PSEUDOCODE-****************************
+
+       300-WRITE-DIAGNOSTIC.
+
+           MOVE CUSTOMER-ACCT TO DIA-ACCT.
+           MOVE UERSERVRC TO DIA-SERVRC.
+           MOVE BRETCOD TO DIA-RETCOD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DIA-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO DIA-TIME.
+           WRITE DIAGNOSTIC-RECORD.
+
+       300-WRITE-DIAGNOSTIC-EXIT.
+
+           EXIT.
+
+      ***********************-PSEUDOCODE-******************************
+      *                     PROC (GET-RESTART-POINT)                  *
+      *                    1. OPEN THE RESTART FILE FOR INPUT         *
+      *                    1. IF IT EXISTS, READ TO THE LAST RECORD   *
+      *                          TO GET THE LAST CHECKPOINTED ACCOUNT *
+      *                    1. IF A CHECKPOINT WAS FOUND, SET THE      *
+      *                          SKIP-TO-RESTART SWITCH ON            *
+      *                     ENDPROC (GET-RESTART-POINT)               *
+      *********************-END PSEUDOCODE-****************************
+
+       400-GET-RESTART-POINT.
+
+           OPEN INPUT RESTART-FILE.
+
+           IF RESTART-STATUS = "00"
+              PERFORM UNTIL RESTART-STATUS NOT = "00"
+                 READ RESTART-FILE INTO RESTART-ACCT
+                    AT END MOVE "10" TO RESTART-STATUS
+                 END-READ
+              END-PERFORM
+              CLOSE RESTART-FILE
+           END-IF.
+
+           IF RESTART-ACCT NOT = SPACES
+              SET SKIP-TO-RESTART TO TRUE
+              DISPLAY "BSAMPL - RESTARTING AFTER CUSTOMER-ACCT "
+                      RESTART-ACCT
+           ELSE
+              SET NOT-SKIPPING TO TRUE
+           END-IF.
+
+       400-GET-RESTART-POINT-EXIT.
+
+           EXIT.
+
+      ***********************-PSEUDOCODE-******************************
+      *                     PROC (PRINT-CONTROL-TOTALS)               *
+      *                    1. DISPLAY RECORDS READ                    *
+      *                    1. DISPLAY RECORDS UPDATED                 *
+      *                    1. DISPLAY TOTAL BALANCE APPLIED           *
+      *                     ENDPROC (PRINT-CONTROL-TOTALS)            *
+      *********************-END PSEUDOCODE-****************************
+
+       900-PRINT-CONTROL-TOTALS.
+
+           DISPLAY "BSAMPL - END OF RUN CONTROL TOTALS".
+           DISPLAY "  CUSTOMER RECORDS READ. . . . . . . : "
+                   RECORDS-READ.
+           DISPLAY "  ACCOUNTS RECEIVABLE UPDATES. . . . : "
+                   RECORDS-UPDATED.
+           DISPLAY "  TOTAL CUSTOMER-BAL APPLIED . . . . : "
+                   BAL-APPLIED.
+
+      *******   IF WE ARE STILL SKIPPING FORWARD TO THE CHECKPOINTED
+      *******     ACCOUNT AT END OF RUN, IT WAS NEVER MATCHED IN THE
+      *******     BFUNC1 STREAM - FLAG IT SO A STUCK RESTART POINT
+      *******     DOESN'T PRODUCE A QUIET NO-OP BATCH
+           IF SKIP-TO-RESTART
+              DISPLAY "BSAMPL - WARNING: RESTART CHECKPOINT "
+                      RESTART-ACCT
+                      " WAS NEVER MATCHED - NO ACCOUNTS WERE UPDATED"
+              MOVE RESTART-ACCT TO DIA-ACCT
+              MOVE 0 TO DIA-SERVRC
+              MOVE 0 TO DIA-RETCOD
+              MOVE FUNCTION CURRENT-DATE(1:8) TO DIA-DATE
+              MOVE FUNCTION CURRENT-DATE(9:8) TO DIA-TIME
+              WRITE DIAGNOSTIC-RECORD
+           END-IF.
+
+      *******   WRITE THE SUMMARY RECORD FOR THE CREDSEND CPI-C DRIVER
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ARS-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO ARS-TIME.
+           MOVE RECORDS-READ    TO ARS-RECORDS-READ.
+           MOVE RECORDS-UPDATED TO ARS-RECORDS-UPDATED.
+           MOVE BAL-APPLIED     TO ARS-BAL-APPLIED.
+
+      *******   THE RUN IS COMPLETE ONLY IF IT REACHED THE NORMAL
+      *******     LAST-RECORD SIGNAL WITHOUT A REAL SRPI/SERVER
+      *******     FAILURE - CREDSEND MUST NOT TRANSMIT A PARTIAL
+      *******     DAY'S TOTALS AS IF THEY WERE FINAL
+           IF BRETCOD = UERERROK
+              SET ARS-COMPLETE TO TRUE
+           ELSE
+              SET ARS-INTERRUPTED TO TRUE
+           END-IF.
+           WRITE AR-SUMMARY-RECORD.
+
+       900-PRINT-CONTROL-TOTALS-EXIT.
+
+           EXIT.
+
            END PROGRAM BSAMPL.
 
\ No newline at end of file
