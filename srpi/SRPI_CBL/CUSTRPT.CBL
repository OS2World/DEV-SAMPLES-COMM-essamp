@@ -0,0 +1,389 @@
+      **********************-PROLOGUE-*********************************
+      *                                                               *
+      * MODULE NAME = CUSTRPT.CBL                                     *
+      *                                                               *
+      * DESCRIPTIVE NAME = COBOL Sample Program                       *
+      *                                                               *
+      * STATUS=    Extended Services Version 1.0 Modification 0       *
+      *                                                               *
+      * COPYRIGHT= (C) COPYRIGHT IBM CORP. 1988, 1991                 *
+      *            LICENSED MATERIAL - PROGRAM PROPERTY OF IBM        *
+      *            ALL RIGHTS RESERVED                                *
+      *                                                               *
+      * FUNCTION = Invoke a hypothetical server via the COBOL         *
+      *            INTERFACE routines.                                *
+      *                                                               *
+      *            This sample program reads every customer record   *
+      *            from the IBMabase data base using the same         *
+      *            BFUNC1 "get record" SRPI call BSAMPL uses, and     *
+      *            prints a customer balance report - sorted by       *
+      *            CUSTOMER-STAT and CUSTOMER-CITY, with a balance     *
+      *            subtotal at each change of CUSTOMER-STAT - so      *
+      *            branch staff can review full customer balances     *
+      *            without it being tied to the accounts receivable   *
+      *            update run.                                        *
+      *                                                               *
+      * NOTES =                                                       *
+      *                                                               *
+      *   RESTRICTIONS = This sample program is provided solely as    *
+      *                  an example of how the COBOL interface        *
+      *                  routines can be used to invoke a server.     *
+      *                                                               *
+      * MODULE TYPE = Microfocus COBOL Compiler Version xxxx          *
+      *********************-END PROLOGUE-******************************
+
+       ID DIVISION.
+         PROGRAM-ID. CUSTRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORK-FILE ASSIGN TO "CUSTWORK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "CUSTSORT".
+           SELECT SORTED-FILE ASSIGN TO "CUSTSRTD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "CUSTBAL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *****************************************************************
+      *  WORK-FILE     Every CUSTOMER-RECORD read via BFUNC1, in the   *
+      *                order IBMabase returned it, awaiting the SORT.  *
+      *****************************************************************
+       FD  WORK-FILE
+           RECORDING MODE IS F.
+       01  WORK-RECORD.
+           05 WK-NAME              PIC X(25).
+           05 WK-ADDR              PIC X(25).
+           05 WK-CITY              PIC X(15).
+           05 WK-STAT              PIC X(15).
+           05 WK-ZIP               PIC X(9).
+           05 WK-ACCT              PIC X(16).
+           05 WK-BAL               PIC S9(9).
+
+      *****************************************************************
+      *  SORT-WORK     SORT work file - orders WORK-FILE by            *
+      *                CUSTOMER-STAT within CUSTOMER-CITY.             *
+      *****************************************************************
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05 SRT-NAME              PIC X(25).
+           05 SRT-ADDR              PIC X(25).
+           05 SRT-CITY              PIC X(15).
+           05 SRT-STAT              PIC X(15).
+           05 SRT-ZIP               PIC X(9).
+           05 SRT-ACCT              PIC X(16).
+           05 SRT-BAL               PIC S9(9).
+
+      *****************************************************************
+      *  SORTED-FILE   WORK-FILE after sorting, read sequentially to   *
+      *                produce the report and the per-state subtotals. *
+      *****************************************************************
+       FD  SORTED-FILE
+           RECORDING MODE IS F.
+       01  SORTED-RECORD.
+           05 SRD-NAME              PIC X(25).
+           05 SRD-ADDR              PIC X(25).
+           05 SRD-CITY              PIC X(15).
+           05 SRD-STAT              PIC X(15).
+           05 SRD-ZIP               PIC X(9).
+           05 SRD-ACCT              PIC X(16).
+           05 SRD-BAL               PIC S9(9).
+
+      *****************************************************************
+      *  REPORT-FILE   The printed customer balance report.            *
+      *****************************************************************
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD            PIC X(121).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *             Working Storage Section                           *
+      *****************************************************************
+      *  BSERVER          Server Name                                 *
+      *  BOPER            Default Operator Name                       *
+      *  QPACOM           Commit the Transaction                      *
+      *  BFUNC1           Function Code : Get Record                  *
+      *  BRCOK            Server Return Code OK                       *
+      *  BLSTR            Last Record                                 *
+      *  BQPARMS-SIZE     Request Parameters Record Size              *
+      *  CUST-REC-SIZE    Customer Record Size                        *
+      *                                                                *
+      *  BRETCOD          SRPI Return Code                            *
+      *                                                                *
+      *  BQPARMS-RECORD   Request Parameters                          *
+      *  QPAFLAGS         Processing Flags                            *
+      *  QPAOPER          Requesting Operator                         *
+      *****************************************************************
+
+       77  BSERVER            PIC X(8)             VALUE "IBMabase".
+       77  BOPER              PIC X(8)             VALUE "ADMIN".
+       77  QPACOM             PIC 9(4)     COMP-5  VALUE H'02'.
+       77  BFUNC1             PIC 9(4)     COMP-5  VALUE  IS 1.
+       77  BRCOK              PIC 9(9)     COMP-5  VALUE H'00000000'.
+       77  BLSTR              PIC 9(9)     COMP-5  VALUE H'00000004'.
+       77  BQPARMS-SIZE       PIC 9(4)     COMP-5  VALUE IS 9.
+       77  CUST-REC-SIZE      PIC 9(4)     COMP-5  VALUE IS 109.
+
+       01  BRETCOD            PIC S9(9)    COMP-5.
+
+       01  BQPARMS-RECORD.
+           05 QPAFLAGS         PIC 9(2)     COMP-5.
+           05 QPAOPER          PIC X(8).
+
+        COPY UUBCUST.
+
+      *****************************************************************
+      *  STATE-TOTAL     Balance subtotal for the current state     *
+      *  GRAND-TOTAL     Balance total for the whole report         *
+      *  PREV-STAT       CUSTOMER-STAT of the previous detail line  *
+      *  FIRST-SW        'Y' until the first detail line is printed *
+      *  EOF-SW          'Y' once SORTED-FILE is exhausted          *
+      *****************************************************************
+       01  STATE-TOTAL      PIC S9(9)    COMP-5 VALUE 0.
+       01  GRAND-TOTAL      PIC S9(9)    COMP-5 VALUE 0.
+       01  PREV-STAT        PIC X(15)    VALUE SPACES.
+       01  FIRST-SW         PIC X(1)     VALUE "Y".
+           88 FIRST-RECORD          VALUE "Y".
+           88 NOT-FIRST-RECORD      VALUE "N".
+       01  EOF-SW           PIC X(1)     VALUE "N".
+           88 EOF                   VALUE "Y".
+
+       01  HEADING-LINE.
+           05 FILLER           PIC X(25) VALUE "CUSTOMER NAME".
+           05 FILLER           PIC X(1)  VALUE SPACES.
+           05 FILLER           PIC X(25) VALUE "ADDRESS".
+           05 FILLER           PIC X(1)  VALUE SPACES.
+           05 FILLER           PIC X(15) VALUE "CITY".
+           05 FILLER           PIC X(1)  VALUE SPACES.
+           05 FILLER           PIC X(15) VALUE "STATE".
+           05 FILLER           PIC X(1)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "ZIP".
+           05 FILLER           PIC X(1)  VALUE SPACES.
+           05 FILLER           PIC X(16) VALUE "ACCOUNT".
+           05 FILLER           PIC X(1)  VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE "BALANCE".
+
+       01  DETAIL-LINE.
+           05 DTL-NAME          PIC X(25).
+           05 FILLER            PIC X(1)   VALUE SPACES.
+           05 DTL-ADDR          PIC X(25).
+           05 FILLER            PIC X(1)   VALUE SPACES.
+           05 DTL-CITY          PIC X(15).
+           05 FILLER            PIC X(1)   VALUE SPACES.
+           05 DTL-STAT          PIC X(15).
+           05 FILLER            PIC X(1)   VALUE SPACES.
+           05 DTL-ZIP           PIC X(9).
+           05 FILLER            PIC X(1)   VALUE SPACES.
+           05 DTL-ACCT          PIC X(16).
+           05 FILLER            PIC X(1)   VALUE SPACES.
+           05 DTL-BAL           PIC -(9)9.
+
+       01  SUBTOTAL-LINE.
+           05 FILLER            PIC X(41) VALUE
+                                  "     STATE TOTAL FOR ".
+           05 SUB-STAT           PIC X(15).
+           05 FILLER            PIC X(1)   VALUE SPACES.
+           05 SUB-TOTAL           PIC -(9)9.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(41) VALUE
+                              "     GRAND TOTAL. . . . . . . . . .".
+           05 GRD-TOTAL         PIC -(9)9.
+
+       COPY UUBCPRB.
+      ***********************-PSEUDOCODE-******************************
+      *                     PROC (MAIN)                               *
+      *                    1. GET EVERY CUSTOMER-RECORD FROM IBMabase *
+      *                          VIA BFUNC1 AND SPOOL IT TO WORK-FILE *
+      *                    1. SORT WORK-FILE BY CUSTOMER-STAT WITHIN  *
+      *                          CUSTOMER-CITY                        *
+      *                    1. PRINT THE SORTED CUSTOMER BALANCE       *
+      *                          REPORT WITH PER-STATE SUBTOTALS      *
+      *                     ENDPROC (MAIN)                            *
+      *********************-END PSEUDOCODE-****************************
+       PROCEDURE DIVISION.
+       100-MAIN.
+
+      *******   SET PROCESSING OPTION = COMMIT TRANSACTION
+           MOVE QPACOM TO QPAFLAGS.
+
+      *******   SET REQUESTING OPERATOR ID
+           MOVE BOPER TO QPAOPER.
+
+      *******   INITIALIZE SERVER RETURN CODE
+           MOVE BRCOK TO UERSERVRC.
+
+      *******   INITIALIZE SRPI RETURN CODE
+           MOVE UERERROK TO BRETCOD.
+
+      *******   SPOOL EVERY CUSTOMER-RECORD TO WORK-FILE
+           OPEN OUTPUT WORK-FILE.
+           PERFORM 200-GET-AND-SPOOL UNTIL
+             ((UERSERVRC  EQUAL BLSTR) OR (BRETCOD NOT EQUAL UERERROK)).
+           CLOSE WORK-FILE.
+
+      *******   SORT THE SPOOLED CUSTOMER RECORDS BY STATE, CITY
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-STAT SRT-CITY
+               USING WORK-FILE
+               GIVING SORTED-FILE.
+
+      *******   PRINT THE SORTED CUSTOMER BALANCE REPORT
+           PERFORM 500-PRINT-REPORT.
+
+       STOP RUN.
+
+       100-EXIT.
+
+           EXIT.
+
+      ***********************-PSEUDOCODE-******************************
+      *                     PROC (GET-AND-SPOOL)                      *
+      *                    1. INITIALIZE THE CPRB STRUCTURE           *
+      *                           <INIT_SEND_REQ_PARMS>               *
+      *                    1. MOVE SERVER NAME AND FUNCTION           *
+      *                           (GET RECORD) INTO CPRB STRUCTURE    *
+      *                    1. SEND THE REQUEST TO THE SERVER          *
+      *                    1. IF THE SERVER AND SRPI RETURN CODES ARE *
+      *                          GOOD, WRITE THE RECORD TO WORK-FILE  *
+      *                     ENDPROC (GET-AND-SPOOL)                   *
+      *********************-END PSEUDOCODE-****************************
+
+       200-GET-AND-SPOOL.
+
+      *******   INITIALIZE THE CPRB STRUCTURE <INIT_SEND_REQ_PARMS>
+           CALL '__INIT_SEND_REQ_PARMS' USING UERCPRB.
+
+      *******   MOVE SERVER NAME  INTO CPRB STRUCTURE
+           MOVE BSERVER TO UERSERVER.
+
+      *******   MOVE FUNCTION (GET RECORD)INTO CPRB STRUCTURE
+           MOVE BFUNC1 TO UERFUNCT.
+
+      *******   SET CPRB REQUEST PARAMETERS BUFFER INFORMATION
+           MOVE BQPARMS-SIZE TO UERQPARML.
+
+      *******   SET CPRB REQUEST PARAMETERS BUFFER INFORMATION
+           SET UERQPARMAD TO ADDRESS OF BQPARMS-RECORD.
+
+      *******   SET CPRB REPLY DATA BUFFER INFORMATION
+           MOVE CUST-REC-SIZE TO UERRDATAL.
+
+      *******   SET CPRB REPLY DATA BUFFER INFORMATION
+           SET UERRDATAAD TO ADDRESS OF CUSTOMER-RECORD.
+
+      *******   SEND THE REQUEST TO THE SERVER <SENDREQUEST>
+           CALL '__SENDREQUEST' USING UERCPRB.
+
+      *******   RETURN SRPI RETURN CODE TO MAIN
+           MOVE UERRETCODE TO BRETCOD.
+
+      *******   IF THE SRPI AND SERVER RETURN CODES ARE GOOD,
+      *******     SPOOL THE RECORD TO WORK-FILE
+           IF BRETCOD = UERERROK AND UERSERVRC = BRCOK
+              MOVE CUSTOMER-NAME TO WK-NAME
+              MOVE CUSTOMER-ADDR TO WK-ADDR
+              MOVE CUSTOMER-CITY TO WK-CITY
+              MOVE CUSTOMER-STAT TO WK-STAT
+              MOVE CUSTOMER-ZIP  TO WK-ZIP
+              MOVE CUSTOMER-ACCT TO WK-ACCT
+              MOVE CUSTOMER-BAL  TO WK-BAL
+              WRITE WORK-RECORD
+           END-IF.
+
+       200-GET-AND-SPOOL-EXIT.
+
+           EXIT.
+
+      ***********************-PSEUDOCODE-******************************
+      *                     PROC (PRINT-REPORT)                       *
+      *                    1. OPEN THE SORTED FILE AND THE REPORT     *
+      *                    1. PRINT THE REPORT HEADING                *
+      *                    1. READ EACH SORTED-RECORD                 *
+      *                    2. . ON A CHANGE OF STATE, PRINT THE       *
+      *                            SUBTOTAL FOR THE PRIOR STATE       *
+      *                    2. . PRINT THE DETAIL LINE AND ACCUMULATE  *
+      *                            THE STATE AND GRAND TOTALS         *
+      *                    1. PRINT THE FINAL STATE SUBTOTAL AND THE  *
+      *                          REPORT GRAND TOTAL                   *
+      *                     ENDPROC (PRINT-REPORT)                    *
+      *********************-END PSEUDOCODE-****************************
+
+       500-PRINT-REPORT.
+
+           OPEN INPUT SORTED-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           WRITE REPORT-RECORD FROM HEADING-LINE.
+
+           READ SORTED-FILE
+              AT END SET EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL EOF
+
+      *******   ON A CHANGE OF STATE, PRINT THE SUBTOTAL FOR THE
+      *******     STATE JUST FINISHED
+              IF NOT-FIRST-RECORD AND SRD-STAT NOT = PREV-STAT
+                 PERFORM 600-PRINT-STATE-SUBTOTAL
+              END-IF
+
+              MOVE SRD-NAME TO DTL-NAME
+              MOVE SRD-ADDR TO DTL-ADDR
+              MOVE SRD-CITY TO DTL-CITY
+              MOVE SRD-STAT TO DTL-STAT
+              MOVE SRD-ZIP  TO DTL-ZIP
+              MOVE SRD-ACCT TO DTL-ACCT
+              MOVE SRD-BAL  TO DTL-BAL
+              WRITE REPORT-RECORD FROM DETAIL-LINE
+
+              ADD SRD-BAL TO STATE-TOTAL
+              ADD SRD-BAL TO GRAND-TOTAL
+              MOVE SRD-STAT TO PREV-STAT
+              SET NOT-FIRST-RECORD TO TRUE
+
+              READ SORTED-FILE
+                 AT END SET EOF TO TRUE
+              END-READ
+           END-PERFORM.
+
+      *******   PRINT THE FINAL STATE SUBTOTAL, IF ANY RECORDS WERE READ
+           IF NOT-FIRST-RECORD
+              PERFORM 600-PRINT-STATE-SUBTOTAL
+           END-IF.
+
+           MOVE GRAND-TOTAL TO GRD-TOTAL.
+           WRITE REPORT-RECORD FROM GRAND-TOTAL-LINE.
+
+           CLOSE SORTED-FILE.
+           CLOSE REPORT-FILE.
+
+       500-PRINT-REPORT-EXIT.
+
+           EXIT.
+
+      ***********************-PSEUDOCODE-******************************
+      *                     PROC (PRINT-STATE-SUBTOTAL)               *
+      *                    1. PRINT THE SUBTOTAL LINE FOR THE STATE   *
+      *                          JUST FINISHED                        *
+      *                    1. RESET THE STATE TOTAL                   *
+      *                     ENDPROC (PRINT-STATE-SUBTOTAL)            *
+      *********************-END PSEUDOCODE-****************************
+
+       600-PRINT-STATE-SUBTOTAL.
+
+           MOVE PREV-STAT TO SUB-STAT.
+           MOVE STATE-TOTAL TO SUB-TOTAL.
+           WRITE REPORT-RECORD FROM SUBTOTAL-LINE.
+           MOVE 0 TO STATE-TOTAL.
+
+       600-PRINT-STATE-SUBTOTAL-EXIT.
+
+           EXIT.
+
+           END PROGRAM CUSTRPT.
