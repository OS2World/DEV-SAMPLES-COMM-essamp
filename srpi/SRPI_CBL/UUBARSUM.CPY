@@ -0,0 +1,48 @@
+      **********************-PROLOGUE-*********************************
+      *                                                               *
+      * MODULE NAME = UUBARSUM.CPY                                    *
+      *                                                               *
+      * DESCRIPTIVE NAME = AR Update Summary Record Layout            *
+      *                                                               *
+      * STATUS=    Extended Services Version 1.0 Modification 0       *
+      *                                                               *
+      * COPYRIGHT= (C) COPYRIGHT IBM CORP. 1988, 1991                 *
+      *            LICENSED MATERIAL - PROGRAM PROPERTY OF IBM        *
+      *            ALL RIGHTS RESERVED                                *
+      *                                                               *
+      * FUNCTION = Layout of the one-record-per-run AR update summary *
+      *            BSAMPL writes to AR-SUMMARY-FILE ("ARSUMRY") at    *
+      *            end of run, and that CREDSEND reads and transmits  *
+      *            to the CREDRPT symbolic destination.               *
+      *                                                               *
+      *****************************************************************
+      *  AR-SUMMARY-RECORD     AR Update Summary                      *
+      *  ARS-DATE              Run Date  (CCYYMMDD)                   *
+      *  ARS-TIME              Run Time  (HHMMSSHH)                   *
+      *  ARS-RECORDS-READ      Customer Records Read                  *
+      *  ARS-RECORDS-UPDATED   Accounts Receivable Updates            *
+      *  ARS-BAL-APPLIED       Total Customer-Bal Applied             *
+      *  ARS-STATUS            'C' if the run reached BLSTR with no   *
+      *                        real SRPI/server failure (COMPLETE),   *
+      *                        'I' if it aborted on BRETCOD NOT =     *
+      *                        UERERROK (INTERRUPTED - readers of     *
+      *                        this record should treat the totals    *
+      *                        as a partial day and not transmit them *
+      *                        as final).                             *
+      *****************************************************************
+
+       01  AR-SUMMARY-RECORD.
+           05 ARS-DATE             PIC 9(8).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 ARS-TIME             PIC 9(8).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 ARS-RECORDS-READ     PIC 9(9).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 ARS-RECORDS-UPDATED  PIC 9(9).
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 ARS-BAL-APPLIED      PIC -(9)9.
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 ARS-STATUS           PIC X(1).
+               88 ARS-COMPLETE           VALUE "C".
+               88 ARS-INTERRUPTED        VALUE "I".
+      *********************-END COPYBOOK-*******************************
