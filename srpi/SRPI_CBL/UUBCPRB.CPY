@@ -0,0 +1,48 @@
+      **********************-PROLOGUE-*********************************
+      *                                                               *
+      * MODULE NAME = UUBCPRB.CPY                                     *
+      *                                                               *
+      * DESCRIPTIVE NAME = SRPI Common Request Parameter Block (CPRB) *
+      *                                                               *
+      * STATUS=    Extended Services Version 1.0 Modification 0       *
+      *                                                               *
+      * COPYRIGHT= (C) COPYRIGHT IBM CORP. 1988, 1991                 *
+      *            LICENSED MATERIAL - PROGRAM PROPERTY OF IBM        *
+      *            ALL RIGHTS RESERVED                                *
+      *                                                               *
+      * FUNCTION = Layout of the CPRB structure passed on             *
+      *            __INIT_SEND_REQ_PARMS and __SENDREQUEST calls,     *
+      *            and the SRPI return code constants used with it.   *
+      *                                                               *
+      *****************************************************************
+      *             UERCPRB Field Descriptions                        *
+      *****************************************************************
+      *  UERSERVER         Target Server Name                         *
+      *  UERFUNCT          Requested Function Code                    *
+      *  UERSERVRC         Server Return Code (set by server)         *
+      *  UERRETCODE        SRPI Return Code (set by SRPI)             *
+      *  UERQPARML         Request Parameters Buffer Length            *
+      *  UERQPARMAD        Request Parameters Buffer Address           *
+      *  UERQDATAL         Request Data Buffer Length                  *
+      *  UERQDATAAD        Request Data Buffer Address                 *
+      *  UERRDATAL         Reply Data Buffer Length                    *
+      *  UERRDATAAD        Reply Data Buffer Address                   *
+      *****************************************************************
+
+       01  UERCPRB.
+           05 UERSERVER        PIC X(8).
+           05 UERFUNCT         PIC 9(4)  COMP-5.
+           05 UERSERVRC        PIC 9(9)  COMP-5.
+           05 UERRETCODE       PIC S9(9) COMP-5.
+           05 UERQPARML        PIC 9(4)  COMP-5.
+           05 UERQPARMAD       USAGE IS POINTER.
+           05 UERQDATAL        PIC 9(4)  COMP-5.
+           05 UERQDATAAD       USAGE IS POINTER.
+           05 UERRDATAL        PIC 9(4)  COMP-5.
+           05 UERRDATAAD       USAGE IS POINTER.
+
+      *****************************************************************
+      *  UERERROK          SRPI Return Code : Request Accepted OK     *
+      *****************************************************************
+       77  UERERROK           PIC S9(9) COMP-5 VALUE H'00000000'.
+      *********************-END COPYBOOK-*******************************
