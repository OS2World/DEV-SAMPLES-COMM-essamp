@@ -0,0 +1,37 @@
+      **********************-PROLOGUE-*********************************
+      *                                                               *
+      * MODULE NAME = UUBCUST.CPY                                     *
+      *                                                               *
+      * DESCRIPTIVE NAME = IBMabase Customer Record Layout            *
+      *                                                               *
+      * STATUS=    Extended Services Version 1.0 Modification 0       *
+      *                                                               *
+      * COPYRIGHT= (C) COPYRIGHT IBM CORP. 1988, 1991                 *
+      *            LICENSED MATERIAL - PROGRAM PROPERTY OF IBM        *
+      *            ALL RIGHTS RESERVED                                *
+      *                                                               *
+      * FUNCTION = Layout of the CUSTOMER-RECORD returned by the      *
+      *            IBMabase server on a BFUNC1 (get record) SRPI      *
+      *            request. Shared by every program that reads the    *
+      *            IBMabase customer stream (BSAMPL, CUSTRPT).        *
+      *                                                               *
+      *****************************************************************
+      *  CUSTOMER-RECORD  Customer Record                             *
+      *  CUSTOMER-NAME    Customer Name                               *
+      *  CUSTOMER-ADDR    Street Address                              *
+      *  CUSTOMER-CITY    City                                        *
+      *  CUSTOMER-STAT    State                                       *
+      *  CUSTOMER-ZIP     Zip Code                                    *
+      *  CUSTOMER-ACCT    Account Number                              *
+      *  CUSTOMER-BAL     Balance                                     *
+      *****************************************************************
+
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-NAME    PIC X(25).
+           05 CUSTOMER-ADDR    PIC X(25).
+           05 CUSTOMER-CITY    PIC X(15).
+           05 CUSTOMER-STAT    PIC X(15).
+           05 CUSTOMER-ZIP     PIC X(9).
+           05 CUSTOMER-ACCT    PIC X(16).
+           05 CUSTOMER-BAL     PIC S9(9) COMP-5.
+      *********************-END COPYBOOK-*******************************
